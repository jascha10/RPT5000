@@ -11,8 +11,21 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT I_CUSTMAST ASSIGN TO CUSTMAST.
-           SELECT O_RPT2000  ASSIGN TO RPT3000.
+           SELECT I_CUSTMAST  ASSIGN TO CUSTMAST.
+           SELECT OPTIONAL I_PARMCARD ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT O_RPT2000   ASSIGN TO RPT3000.
+           SELECT O_CSVEXTR   ASSIGN TO CSVEXTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEWCUST-WORK ASSIGN TO NEWCUST.
+           SELECT O_CHKPOINT  ASSIGN TO CHKPTOUT.
+           SELECT OPTIONAL I_CHKPOINT ASSIGN TO CHKPTIN.
+           SELECT REPWORK-IN  ASSIGN TO REPWKIN.
+           SELECT REPRANK-SORT-FILE ASSIGN TO SORTWK1.
+           SELECT REPWORK-DESC-OUT ASSIGN TO REPWKDSC.
+           SELECT REPWORK-ASC-OUT  ASSIGN TO REPWKASC.
+           SELECT O_SALESREPRANK ASSIGN TO REPRANK.
+           SELECT O_CTLTOTAL  ASSIGN TO CTLTOTAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,7 +42,20 @@
            05 CM-CUSTOMER-NAME      PIC X(20).
            05 CM-SALES-THIS-YTD     PIC S9(5)V99.
            05 CM-SALES-LAST-YTD     PIC S9(5)V99.
-           05 FILLER                PIC X(87).
+           05 CM-SALES-BUDGET-YTD   PIC S9(5)V99.
+           05 FILLER                PIC X(80).
+
+       FD  I_PARMCARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+       01  PARM-CARD-RECORD.
+           05 PC-BRANCH-FROM        PIC 99.
+           05 PC-BRANCH-TO          PIC 99.
+           05 PC-SUMMARY-SWITCH     PIC X.
+           05 PC-RESTART-SWITCH     PIC X.
+           05 FILLER                PIC X(74).
 
        FD  O_RPT2000
            RECORDING MODE IS F
@@ -38,18 +64,228 @@
            BLOCK CONTAINS 130 CHARACTERS.
        01  PRINT-AREA PIC X(130).
 
+       FD  O_CSVEXTR
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-DETAIL-RECORD PIC X(100).
+
+       FD  NEWCUST-WORK
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS
+           BLOCK CONTAINS 36 CHARACTERS.
+       01  NEWCUST-WORK-RECORD.
+           05 NW-BRANCH         PIC 99.
+           05 NW-REP            PIC 99.
+           05 NW-CUST           PIC 9(5).
+           05 NW-NAME           PIC X(20).
+           05 NW-THIS-YTD       PIC S9(5)V99.
+
+       FD  O_CHKPOINT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 4176 CHARACTERS
+           BLOCK CONTAINS 4176 CHARACTERS.
+       01  CHECKPOINT-OUT-AREA PIC X(4176).
+
+       FD  I_CHKPOINT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 4176 CHARACTERS
+           BLOCK CONTAINS 4176 CHARACTERS.
+       01  CHECKPOINT-IN-AREA PIC X(4176).
+
+       FD  REPWORK-IN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           BLOCK CONTAINS 41 CHARACTERS.
+       01  REPWORK-IN-RECORD PIC X(41).
+
+       SD  REPRANK-SORT-FILE.
+       01  REPRANK-SORT-RECORD.
+           05 RS-REP-NUMBER       PIC 9(2).
+           05 RS-THIS-YTD         PIC S9(9)V99.
+           05 RS-LAST-YTD         PIC S9(9)V99.
+           05 RS-CHANGE-AMOUNT    PIC S9(9)V99.
+           05 RS-CHANGE-PERCENT   PIC S9(5)V9.
+
+       FD  REPWORK-DESC-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           BLOCK CONTAINS 41 CHARACTERS.
+       01  REPWORK-DESC-RECORD PIC X(41).
+
+       FD  REPWORK-ASC-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 41 CHARACTERS
+           BLOCK CONTAINS 41 CHARACTERS.
+       01  REPWORK-ASC-RECORD PIC X(41).
+
+       FD  O_SALESREPRANK
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+       01  REPRANK-PRINT-AREA PIC X(80).
+
+       FD  O_CTLTOTAL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 31 CHARACTERS
+           BLOCK CONTAINS 31 CHARACTERS.
+       01  CONTROL-TOTAL-RECORD.
+           05 CTL-RECORD-COUNT     PIC 9(9).
+           05 CTL-GRAND-THIS-YTD   PIC S9(9)V99.
+           05 CTL-GRAND-LAST-YTD   PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
 
        01  CUSTMAST-EOF-SWITCH     PIC X VALUE "N".
+       01  PARMCARD-EOF-SWITCH     PIC X VALUE "N".
+       01  NEWCUST-EOF-SWITCH      PIC X VALUE "N".
+       01  CHKPOINT-EOF-SWITCH     PIC X VALUE "N".
+       01  REPWORK-DESC-EOF-SWITCH PIC X VALUE "N".
+       01  REPWORK-ASC-EOF-SWITCH  PIC X VALUE "N".
+       01  WS-RESTART-POINT-FOUND-SWITCH PIC X VALUE "N".
+       01  WS-CHECKPOINT-FOUND-SWITCH    PIC X VALUE "N".
+
+       01  WS-NEWCUST-COUNT        PIC 9(7) VALUE ZERO.
+
+       01  RUN-PARAMETERS.
+           05 WS-BRANCH-FROM       PIC 99 VALUE ZERO.
+           05 WS-BRANCH-TO         PIC 99 VALUE 99.
+           05 WS-SUMMARY-SWITCH    PIC X  VALUE "N".
+           05 WS-RESTART-SWITCH    PIC X  VALUE "N".
+
+       01  CHECKPOINT-CONTROL.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 1000.
+           05 WS-CHECKPOINT-KEY      PIC 9(9) VALUE ZERO.
+
+       01  WS-CHECKPOINT-RECORD.
+           05 CKP-LAST-BRANCH        PIC 9(2).
+           05 CKP-LAST-REP           PIC 9(2).
+           05 CKP-LAST-CUSTOMER      PIC 9(5).
+           05 CKP-RECORD-COUNT       PIC 9(9).
+           05 CKP-BT-THIS-YTD        PIC S9(9)V99.
+           05 CKP-BT-LAST-YTD        PIC S9(9)V99.
+           05 CKP-BT-CHANGE          PIC S9(9)V99.
+           05 CKP-BT-BUDGET          PIC S9(9)V99.
+           05 CKP-RT-THIS-YTD        PIC S9(9)V99.
+           05 CKP-RT-LAST-YTD        PIC S9(9)V99.
+           05 CKP-RT-CHANGE          PIC S9(9)V99.
+           05 CKP-RT-BUDGET          PIC S9(9)V99.
+           05 CKP-GT-THIS-YTD        PIC S9(9)V99.
+           05 CKP-GT-LAST-YTD        PIC S9(9)V99.
+           05 CKP-GT-CHANGE          PIC S9(9)V99.
+           05 CKP-GT-BUDGET          PIC S9(9)V99.
+           05 CKP-NEWCUST-COUNT      PIC 9(7).
+           05 CKP-PREV-BRANCH        PIC 9(2).
+           05 CKP-PREV-SALESREP      PIC 9(2).
+           05 CKP-LAST-SEQ-KEY       PIC 9(9).
+           05 CKP-PAGE-COUNT         PIC 9(3).
+           05 CKP-LINE-COUNT         PIC 9(3).
+           05 CKP-REP-RANK-TABLE.
+              10 CKP-REP-RANK-ENTRY OCCURS 100 TIMES.
+                 15 CKP-RRT-THIS-YTD       PIC S9(9)V99.
+                 15 CKP-RRT-LAST-YTD       PIC S9(9)V99.
+                 15 CKP-RRT-CHANGE-AMOUNT  PIC S9(9)V99.
+                 15 CKP-RRT-RECORD-COUNT   PIC 9(7).
+
+       01  REP-RANK-TABLE.
+           05 REP-RANK-ENTRY OCCURS 100 TIMES.
+              10 RRT-THIS-YTD       PIC S9(9)V99 VALUE ZERO.
+              10 RRT-LAST-YTD       PIC S9(9)V99 VALUE ZERO.
+              10 RRT-CHANGE-AMOUNT  PIC S9(9)V99 VALUE ZERO.
+              10 RRT-RECORD-COUNT   PIC 9(7)     VALUE ZERO.
+
+       01  WS-REP-SUBSCRIPT         PIC 9(3) VALUE ZERO.
+       01  WS-RANK-COUNTER          PIC 9(3) VALUE ZERO.
+
+       01  WS-REPWORK-RECORD.
+           05 RW-REP-NUMBER       PIC 9(2).
+           05 RW-THIS-YTD         PIC S9(9)V99.
+           05 RW-LAST-YTD         PIC S9(9)V99.
+           05 RW-CHANGE-AMOUNT    PIC S9(9)V99.
+           05 RW-CHANGE-PERCENT   PIC S9(5)V9.
+
+       01  REPRANK-HEADING-TOP.
+           05 FILLER PIC X(32) VALUE "TOP 10 SALESREPS BY YTD CHANGE".
+
+       01  REPRANK-HEADING-BOTTOM.
+           05 FILLER PIC X(35)
+                        VALUE "BOTTOM 10 SALESREPS BY YTD CHANGE".
+
+       01  REPRANK-COLUMN-HEADING.
+           05 FILLER PIC X(4)  VALUE "RANK".
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(3)  VALUE "REP".
+           05 FILLER PIC X(7)  VALUE SPACE.
+           05 FILLER PIC X(8)  VALUE "THIS YTD".
+           05 FILLER PIC X(7)  VALUE SPACE.
+           05 FILLER PIC X(8)  VALUE "LAST YTD".
+           05 FILLER PIC X(7)  VALUE SPACE.
+           05 FILLER PIC X(6)  VALUE "CHANGE".
+           05 FILLER PIC X(7)  VALUE SPACE.
+           05 FILLER PIC X(7)  VALUE "PERCENT".
+
+       01  REPRANK-DETAIL-LINE.
+           05 RRL-RANK          PIC Z9.
+           05 FILLER            PIC X(4) VALUE SPACE.
+           05 RRL-REP           PIC 99.
+           05 FILLER            PIC X(4) VALUE SPACE.
+           05 RRL-THIS          PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 RRL-LAST          PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 RRL-CHANGE        PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(2) VALUE SPACE.
+           05 RRL-PERCENT       PIC ZZZ9.9-.
+
+       01  CONTROL-TOTAL-LINE.
+           05 FILLER            PIC X(13) VALUE "RECORDS READ:".
+           05 CTLL-RECORD-COUNT PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER            PIC X(6)  VALUE SPACE.
+           05 FILLER            PIC X(15) VALUE "GRAND THIS YTD:".
+           05 CTLL-THIS-YTD     PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER            PIC X(4)  VALUE SPACE.
+           05 FILLER            PIC X(15) VALUE "GRAND LAST YTD:".
+           05 CTLL-LAST-YTD     PIC Z,ZZZ,ZZ9.99-.
 
        01  CONTROL-FIELDS.
            05 WS-CURRENT-BRANCH    PIC 99 VALUE ZERO.
            05 WS-PREVIOUS-BRANCH   PIC 99 VALUE ZERO.
+           05 WS-CURRENT-SALESREP  PIC 99 VALUE ZERO.
+           05 WS-PREVIOUS-SALESREP PIC 99 VALUE ZERO.
+           05 WS-RECORD-COUNT      PIC 9(9) VALUE ZERO.
+
+       01  SEQUENCE-CHECK-FIELDS.
+           05 WS-LAST-SEQ-KEY      PIC 9(9) VALUE ZERO.
+           05 WS-CURRENT-SEQ-KEY   PIC 9(9) VALUE ZERO.
+           05 WS-SKIP-SEQ-KEY      PIC 9(9) VALUE ZERO.
+
+       01  WS-ERROR-LINE           PIC X(130).
+
+       01  CSV-EDIT-FIELDS.
+           05 CSV-THIS              PIC -(7)9.99.
+           05 CSV-LAST              PIC -(7)9.99.
+           05 CSV-CHANGE            PIC -(7)9.99.
+           05 CSV-PERCENT           PIC -(4)9.9.
+
+       01  WS-CSV-LINE              PIC X(100).
 
        01  BRANCH-TOTALS.
            05 BT-THIS-YTD          PIC S9(9)V99 VALUE ZERO.
            05 BT-LAST-YTD          PIC S9(9)V99 VALUE ZERO.
            05 BT-CHANGE            PIC S9(9)V99 VALUE ZERO.
+           05 BT-BUDGET            PIC S9(9)V99 VALUE ZERO.
+
+       01  REP-TOTALS.
+           05 RT-THIS-YTD          PIC S9(9)V99 VALUE ZERO.
+           05 RT-LAST-YTD          PIC S9(9)V99 VALUE ZERO.
+           05 RT-CHANGE            PIC S9(9)V99 VALUE ZERO.
+           05 RT-BUDGET            PIC S9(9)V99 VALUE ZERO.
 
        01  PAGE-INFO.
            05 PAGE-COUNT           PIC 9(3) VALUE ZERO.
@@ -57,13 +293,15 @@
            05 LINES-ON-PAGE        PIC 9(3) VALUE 55.
 
        01  TOTAL-FIELDS.
-           05 GRAND-TOTAL-THIS-YTD PIC S9(9)V99 VALUE ZERO.
-           05 GRAND-TOTAL-LAST-YTD PIC S9(9)V99 VALUE ZERO.
-           05 GRAND-TOTAL-CHANGE   PIC S9(9)V99 VALUE ZERO.
+           05 GRAND-TOTAL-THIS-YTD   PIC S9(9)V99 VALUE ZERO.
+           05 GRAND-TOTAL-LAST-YTD   PIC S9(9)V99 VALUE ZERO.
+           05 GRAND-TOTAL-CHANGE     PIC S9(9)V99 VALUE ZERO.
+           05 GRAND-TOTAL-BUDGET     PIC S9(9)V99 VALUE ZERO.
 
        01  CALC-FIELDS.
            05 WS-CHANGE-AMOUNT     PIC S9(9)V99 VALUE ZERO.
            05 WS-CHANGE-PERCENT    PIC S9(5)V9(1) VALUE ZERO.
+           05 WS-BUDGET-VARIANCE   PIC S9(9)V99 VALUE ZERO.
 
        01  CURRENT-DATE-AND-TIME.
            05 CD-YEAR              PIC 9(4).
@@ -109,6 +347,10 @@
            05 FILLER PIC X(6) VALUE "CHANGE".
            05 FILLER PIC X(4) VALUE SPACE.
            05 FILLER PIC X(7) VALUE "CHANGE".
+           05 FILLER PIC X(4) VALUE SPACE.
+           05 FILLER PIC X(6) VALUE "BUDGET".
+           05 FILLER PIC X(4) VALUE SPACE.
+           05 FILLER PIC X(8) VALUE "VARIANCE".
 
        01  HEADING-LINE-4.
            05 FILLER PIC X(3) VALUE "NUM".
@@ -126,6 +368,10 @@
            05 FILLER PIC X(6) VALUE "AMOUNT".
            05 FILLER PIC X(4) VALUE SPACE.
            05 FILLER PIC X(7) VALUE "PERCENT".
+           05 FILLER PIC X(7) VALUE SPACE.
+           05 FILLER PIC X(6) VALUE "YTD".
+           05 FILLER PIC X(4) VALUE SPACE.
+           05 FILLER PIC X(8) VALUE SPACE.
 
        01  DASH-LINE.
            05 FILLER PIC X(130) VALUE ALL "-".
@@ -137,6 +383,10 @@
            05 FILLER PIC X(13) VALUE ALL "=".
            05 FILLER PIC X(4)  VALUE SPACE.
            05 FILLER PIC X(13) VALUE ALL "=".
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(13) VALUE ALL "=".
+           05 FILLER PIC X(4)  VALUE SPACE.
+           05 FILLER PIC X(13) VALUE ALL "=".
 
        01  CUSTOMER-LINE.
            05 CL-BRANCH        PIC 99.
@@ -154,20 +404,79 @@
            05 CL-CHANGE        PIC Z,ZZZ,ZZ9.99-.
            05 FILLER           PIC X(4) VALUE SPACE.
            05 CL-PERCENT       PIC ZZZ9.9-.
-       
+           05 FILLER           PIC X(4) VALUE SPACE.
+           05 CL-BUDGET        PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER           PIC X(4) VALUE SPACE.
+           05 CL-VARIANCE      PIC Z,ZZZ,ZZ9.99-.
+
        01  BRANCH-TOTAL-LINE.
            05 FILLER        PIC X(21) VALUE SPACE.
            05 FILLER        PIC X(13) VALUE "BRANCH TOTAL".
            05 FILLER        PIC X(5) VALUE SPACE.
            05 BTL-THIS      PIC Z,ZZZ,ZZ9.99-.
-           05 FILLER        PIC X(4) VALUE SPACE.
+           05 FILLER        PIC X(3) VALUE SPACE.
            05 BTL-LAST      PIC Z,ZZZ,ZZ9.99-.
-           05 FILLER        PIC X(4) VALUE SPACE.
+           05 FILLER        PIC X(3) VALUE SPACE.
            05 BTL-CHANGE    PIC Z,ZZZ,ZZ9.99-.
-           05 FILLER        PIC X(4) VALUE SPACE.
+           05 FILLER        PIC X(3) VALUE SPACE.
            05 BTL-PERCENT   PIC ZZZ9.9-.
+           05 FILLER        PIC X(3) VALUE SPACE.
+           05 BTL-BUDGET    PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER        PIC X(4) VALUE SPACE.
+           05 BTL-VARIANCE  PIC Z,ZZZ,ZZ9.99-.
            05 FILLER        PIC X(2) VALUE SPACE.
-           05 FILLER        PIC X VALUE "*". 
+           05 FILLER        PIC X VALUE "*".
+
+       01  SALESREP-TOTAL-LINE.
+           05 FILLER        PIC X(21) VALUE SPACE.
+           05 FILLER        PIC X(14) VALUE "SALESREP TOTAL".
+           05 FILLER        PIC X(4) VALUE SPACE.
+           05 STL-THIS      PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER        PIC X(3) VALUE SPACE.
+           05 STL-LAST      PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER        PIC X(3) VALUE SPACE.
+           05 STL-CHANGE    PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER        PIC X(3) VALUE SPACE.
+           05 STL-PERCENT   PIC ZZZ9.9-.
+           05 FILLER        PIC X(3) VALUE SPACE.
+           05 STL-BUDGET    PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER        PIC X(4) VALUE SPACE.
+           05 STL-VARIANCE  PIC Z,ZZZ,ZZ9.99-.
+
+       01  NEWCUST-SECTION-HEADING.
+           05 FILLER        PIC X(45) VALUE SPACE.
+           05 FILLER        PIC X(23) VALUE "NEW CUSTOMERS THIS YEAR".
+
+       01  NEWCUST-DETAIL-LINE.
+           05 NCL-BRANCH       PIC 99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 NCL-REP          PIC 99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 NCL-CUST         PIC 9(5).
+           05 FILLER           PIC X(2) VALUE SPACE.
+           05 NCL-NAME         PIC X(20).
+           05 FILLER           PIC X(3) VALUE SPACE.
+           05 NCL-THIS         PIC Z,ZZZ,ZZ9.99-.
+
+       01  NEWCUST-HEADING-LINE-3.
+           05 FILLER PIC X(6) VALUE "BRANCH".
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(5) VALUE "SALES".
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(4) VALUE "CUST".
+           05 FILLER PIC X(28) VALUE SPACE.
+           05 FILLER PIC X(10) VALUE "SALES".
+
+       01  NEWCUST-HEADING-LINE-4.
+           05 FILLER PIC X(3) VALUE "NUM".
+           05 FILLER PIC X(5) VALUE SPACE.
+           05 FILLER PIC X(3) VALUE "REP".
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 FILLER PIC X(3) VALUE "NUM".
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 FILLER PIC X(20) VALUE "CUSTOMER NAME".
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 FILLER PIC X(10) VALUE "THIS YTD".
 
        01  GRAND-TOTAL-LINE-1.
            05 FILLER           PIC X(43) VALUE SPACE.
@@ -176,6 +485,10 @@
            05 GT1-LAST         PIC Z,ZZZ,ZZ9.99-.
            05 FILLER           PIC X(4) VALUE SPACE.
            05 GT1-CHANGE       PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER           PIC X(4) VALUE SPACE.
+           05 GT1-BUDGET       PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER           PIC X(4) VALUE SPACE.
+           05 GT1-VARIANCE     PIC Z,ZZZ,ZZ9.99-.
 
        01  GRAND-TOTAL-LINE-2.
            05 FILLER           PIC X(84) VALUE SPACE.
@@ -184,26 +497,199 @@
        PROCEDURE DIVISION.
 
        000-PREPARE-SALES-REPORT.
-           OPEN INPUT  I_CUSTMAST
-                OUTPUT O_RPT2000
+           PERFORM 100-READ-RUN-PARAMETERS
 
-           PERFORM 230-PRINT-HEADINGS
+           OPEN INPUT  I_CUSTMAST
+                OUTPUT O_CHKPOINT
 
-           PERFORM 210-READ-CUSTOMER-RECORD
+           IF WS-RESTART-SWITCH = "Y"
+              OPEN EXTEND O_RPT2000
+              OPEN EXTEND O_CSVEXTR
+              OPEN EXTEND NEWCUST-WORK
+           ELSE
+              OPEN OUTPUT O_RPT2000
+              OPEN OUTPUT O_CSVEXTR
+              OPEN OUTPUT NEWCUST-WORK
+              PERFORM 230-PRINT-HEADINGS
+           END-IF
 
-           PERFORM 300-PRINT-GRAND-TOTALS
-           IF CUSTMAST-EOF-SWITCH = "N"
-              MOVE CM-BRANCH-NUMBER TO WS-PREVIOUS-BRANCH
+           IF WS-RESTART-SWITCH = "Y"
+              PERFORM 110-RESTART-FROM-CHECKPOINT
+              PERFORM 120-SKIP-TO-RESTART-POINT
+           ELSE
+              PERFORM 210-READ-CUSTOMER-RECORD
+              IF CUSTMAST-EOF-SWITCH = "N"
+                 MOVE CM-BRANCH-NUMBER   TO WS-PREVIOUS-BRANCH
+                 MOVE CM-SALESREP-NUMBER TO WS-PREVIOUS-SALESREP
+              END-IF
            END-IF
 
            PERFORM UNTIL CUSTMAST-EOF-SWITCH = "Y"
               PERFORM 220-PROCESS-CUSTOMER-RECORD
+              IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+                    = ZERO
+                 PERFORM 250-WRITE-CHECKPOINT
+              END-IF
               PERFORM 210-READ-CUSTOMER-RECORD
            END-PERFORM
 
-           CLOSE I_CUSTMAST O_RPT2000
+           IF WS-RECORD-COUNT > ZERO
+              IF WS-PREVIOUS-BRANCH >= WS-BRANCH-FROM
+                 AND WS-PREVIOUS-BRANCH <= WS-BRANCH-TO
+                 PERFORM 420-PRINT-SALESREP-TOTAL
+                 PERFORM 400-PRINT-BRANCH-TOTAL
+              END-IF
+           END-IF
+
+           PERFORM 300-PRINT-GRAND-TOTALS
+           PERFORM 700-PRINT-CONTROL-TOTALS
+
+           CLOSE NEWCUST-WORK
+           IF WS-SUMMARY-SWITCH = "N"
+              PERFORM 500-PRINT-NEW-CUSTOMERS-SECTION
+           END-IF
+
+           PERFORM 600-BUILD-REPRANK-REPORT
+
+           CLOSE I_CUSTMAST O_RPT2000 O_CSVEXTR O_CHKPOINT
            STOP RUN.
 
+       100-READ-RUN-PARAMETERS.
+           OPEN INPUT I_PARMCARD
+           READ I_PARMCARD
+               AT END MOVE "Y" TO PARMCARD-EOF-SWITCH
+           END-READ
+           CLOSE I_PARMCARD
+
+           IF PARMCARD-EOF-SWITCH = "N" AND PC-BRANCH-FROM NOT = ZERO
+               MOVE PC-BRANCH-FROM TO WS-BRANCH-FROM
+               IF PC-BRANCH-TO NOT = ZERO
+                   MOVE PC-BRANCH-TO TO WS-BRANCH-TO
+               ELSE
+                   MOVE PC-BRANCH-FROM TO WS-BRANCH-TO
+               END-IF
+           END-IF
+
+           IF PARMCARD-EOF-SWITCH = "N"
+               IF PC-SUMMARY-SWITCH = "Y"
+                   MOVE "Y" TO WS-SUMMARY-SWITCH
+               END-IF
+               IF PC-RESTART-SWITCH = "Y"
+                   MOVE "Y" TO WS-RESTART-SWITCH
+               END-IF
+           END-IF.
+
+       110-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT I_CHKPOINT
+
+           PERFORM UNTIL CHKPOINT-EOF-SWITCH = "Y"
+              READ I_CHKPOINT
+                  AT END MOVE "Y" TO CHKPOINT-EOF-SWITCH
+              END-READ
+              IF CHKPOINT-EOF-SWITCH = "N"
+                 MOVE CHECKPOINT-IN-AREA TO WS-CHECKPOINT-RECORD
+                 MOVE "Y" TO WS-CHECKPOINT-FOUND-SWITCH
+              END-IF
+           END-PERFORM
+
+           CLOSE I_CHKPOINT
+
+           IF WS-CHECKPOINT-FOUND-SWITCH = "N"
+               PERFORM 910-CHECKPOINT-ERROR-ABORT
+           END-IF
+
+           MOVE CKP-RECORD-COUNT   TO WS-RECORD-COUNT
+           MOVE CKP-PREV-BRANCH    TO WS-PREVIOUS-BRANCH
+           MOVE CKP-PREV-SALESREP  TO WS-PREVIOUS-SALESREP
+           MOVE CKP-LAST-SEQ-KEY   TO WS-LAST-SEQ-KEY
+           MOVE CKP-NEWCUST-COUNT  TO WS-NEWCUST-COUNT
+           MOVE CKP-PAGE-COUNT     TO PAGE-COUNT
+           MOVE CKP-LINE-COUNT     TO LINE-COUNT
+
+           MOVE CKP-BT-THIS-YTD    TO BT-THIS-YTD
+           MOVE CKP-BT-LAST-YTD    TO BT-LAST-YTD
+           MOVE CKP-BT-CHANGE      TO BT-CHANGE
+           MOVE CKP-BT-BUDGET      TO BT-BUDGET
+
+           MOVE CKP-RT-THIS-YTD    TO RT-THIS-YTD
+           MOVE CKP-RT-LAST-YTD    TO RT-LAST-YTD
+           MOVE CKP-RT-CHANGE      TO RT-CHANGE
+           MOVE CKP-RT-BUDGET      TO RT-BUDGET
+
+           MOVE CKP-GT-THIS-YTD    TO GRAND-TOTAL-THIS-YTD
+           MOVE CKP-GT-LAST-YTD    TO GRAND-TOTAL-LAST-YTD
+           MOVE CKP-GT-CHANGE      TO GRAND-TOTAL-CHANGE
+           MOVE CKP-GT-BUDGET      TO GRAND-TOTAL-BUDGET
+
+           MOVE CKP-REP-RANK-TABLE TO REP-RANK-TABLE
+
+           COMPUTE WS-CHECKPOINT-KEY =
+               (CKP-LAST-BRANCH * 10000000)
+             + (CKP-LAST-REP    * 100000)
+             + CKP-LAST-CUSTOMER.
+
+       120-SKIP-TO-RESTART-POINT.
+           MOVE "N" TO WS-RESTART-POINT-FOUND-SWITCH
+           MOVE ZERO TO WS-SKIP-SEQ-KEY
+           PERFORM UNTIL CUSTMAST-EOF-SWITCH = "Y"
+                 OR WS-RESTART-POINT-FOUND-SWITCH = "Y"
+              READ I_CUSTMAST
+                  AT END MOVE "Y" TO CUSTMAST-EOF-SWITCH
+              END-READ
+              IF CUSTMAST-EOF-SWITCH = "N"
+                 PERFORM 125-VALIDATE-SKIPPED-RECORD
+                 IF WS-CURRENT-SEQ-KEY > WS-CHECKPOINT-KEY
+                    MOVE WS-CURRENT-SEQ-KEY TO WS-LAST-SEQ-KEY
+                    ADD 1 TO WS-RECORD-COUNT
+                    MOVE "Y" TO WS-RESTART-POINT-FOUND-SWITCH
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       125-VALIDATE-SKIPPED-RECORD.
+           COMPUTE WS-CURRENT-SEQ-KEY =
+               (CM-BRANCH-NUMBER    * 10000000)
+             + (CM-SALESREP-NUMBER  * 100000)
+             + CM-CUSTOMER-NUMBER
+
+           IF WS-CURRENT-SEQ-KEY < WS-SKIP-SEQ-KEY
+               PERFORM 900-SEQUENCE-ERROR-ABORT
+           END-IF
+
+           MOVE WS-CURRENT-SEQ-KEY TO WS-SKIP-SEQ-KEY.
+
+       250-WRITE-CHECKPOINT.
+           MOVE CM-BRANCH-NUMBER    TO CKP-LAST-BRANCH
+           MOVE CM-SALESREP-NUMBER  TO CKP-LAST-REP
+           MOVE CM-CUSTOMER-NUMBER  TO CKP-LAST-CUSTOMER
+           MOVE WS-RECORD-COUNT     TO CKP-RECORD-COUNT
+           MOVE WS-PREVIOUS-BRANCH   TO CKP-PREV-BRANCH
+           MOVE WS-PREVIOUS-SALESREP TO CKP-PREV-SALESREP
+           MOVE WS-LAST-SEQ-KEY      TO CKP-LAST-SEQ-KEY
+           MOVE WS-NEWCUST-COUNT     TO CKP-NEWCUST-COUNT
+           MOVE PAGE-COUNT           TO CKP-PAGE-COUNT
+           MOVE LINE-COUNT           TO CKP-LINE-COUNT
+
+           MOVE BT-THIS-YTD TO CKP-BT-THIS-YTD
+           MOVE BT-LAST-YTD TO CKP-BT-LAST-YTD
+           MOVE BT-CHANGE   TO CKP-BT-CHANGE
+           MOVE BT-BUDGET   TO CKP-BT-BUDGET
+
+           MOVE RT-THIS-YTD TO CKP-RT-THIS-YTD
+           MOVE RT-LAST-YTD TO CKP-RT-LAST-YTD
+           MOVE RT-CHANGE   TO CKP-RT-CHANGE
+           MOVE RT-BUDGET   TO CKP-RT-BUDGET
+
+           MOVE GRAND-TOTAL-THIS-YTD TO CKP-GT-THIS-YTD
+           MOVE GRAND-TOTAL-LAST-YTD TO CKP-GT-LAST-YTD
+           MOVE GRAND-TOTAL-CHANGE   TO CKP-GT-CHANGE
+           MOVE GRAND-TOTAL-BUDGET   TO CKP-GT-BUDGET
+
+           MOVE REP-RANK-TABLE TO CKP-REP-RANK-TABLE
+
+           MOVE WS-CHECKPOINT-RECORD TO CHECKPOINT-OUT-AREA
+           WRITE CHECKPOINT-OUT-AREA.
+
        200-PREPARE-SALES-LINES.
            PERFORM 210-READ-CUSTOMER-RECORD
            IF CUSTMAST-EOF-SWITCH = "N"
@@ -213,16 +699,48 @@
        210-READ-CUSTOMER-RECORD.
            READ I_CUSTMAST
                AT END MOVE "Y" TO CUSTMAST-EOF-SWITCH
-           END-READ.
+           END-READ
+           IF CUSTMAST-EOF-SWITCH = "N"
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 215-VALIDATE-CUSTMAST-SEQUENCE
+           END-IF.
+
+       215-VALIDATE-CUSTMAST-SEQUENCE.
+           COMPUTE WS-CURRENT-SEQ-KEY =
+               (CM-BRANCH-NUMBER    * 10000000)
+             + (CM-SALESREP-NUMBER  * 100000)
+             + CM-CUSTOMER-NUMBER
+
+           IF WS-CURRENT-SEQ-KEY < WS-LAST-SEQ-KEY
+               PERFORM 900-SEQUENCE-ERROR-ABORT
+           END-IF
+
+           MOVE WS-CURRENT-SEQ-KEY TO WS-LAST-SEQ-KEY.
 
        220-PROCESS-CUSTOMER-RECORD.
-		   MOVE CM-BRANCH-NUMBER TO WS-CURRENT-BRANCH
-		   
-		   IF WS-CURRENT-BRANCH NOT = WS-PREVIOUS-BRANCH
-		       PERFORM 400-PRINT-BRANCH-TOTAL
-			   PERFORM 410-CLEAR-BRANCH-TOTALS 
-			   MOVE WS-CURRENT-BRANCH TO WS-PREVIOUS-BRANCH 
-		   END-IF
+           MOVE CM-BRANCH-NUMBER   TO WS-CURRENT-BRANCH
+           MOVE CM-SALESREP-NUMBER TO WS-CURRENT-SALESREP
+
+           IF WS-CURRENT-BRANCH NOT = WS-PREVIOUS-BRANCH
+               IF WS-PREVIOUS-BRANCH >= WS-BRANCH-FROM
+                  AND WS-PREVIOUS-BRANCH <= WS-BRANCH-TO
+                  PERFORM 420-PRINT-SALESREP-TOTAL
+                  PERFORM 400-PRINT-BRANCH-TOTAL
+               END-IF
+               PERFORM 430-CLEAR-SALESREP-TOTALS
+               PERFORM 410-CLEAR-BRANCH-TOTALS
+               MOVE WS-CURRENT-SALESREP TO WS-PREVIOUS-SALESREP
+               MOVE WS-CURRENT-BRANCH   TO WS-PREVIOUS-BRANCH
+           ELSE
+               IF WS-CURRENT-SALESREP NOT = WS-PREVIOUS-SALESREP
+                   IF WS-PREVIOUS-BRANCH >= WS-BRANCH-FROM
+                      AND WS-PREVIOUS-BRANCH <= WS-BRANCH-TO
+                      PERFORM 420-PRINT-SALESREP-TOTAL
+                   END-IF
+                   PERFORM 430-CLEAR-SALESREP-TOTALS
+                   MOVE WS-CURRENT-SALESREP TO WS-PREVIOUS-SALESREP
+               END-IF
+           END-IF
 
            IF LINE-COUNT >= LINES-ON-PAGE
                PERFORM 230-PRINT-HEADINGS
@@ -232,34 +750,63 @@
                FROM CM-SALES-THIS-YTD
                GIVING WS-CHANGE-AMOUNT
 
-           IF CM-SALES-LAST-YTD NOT = ZERO
+           SUBTRACT CM-SALES-BUDGET-YTD
+               FROM CM-SALES-THIS-YTD
+               GIVING WS-BUDGET-VARIANCE
+
+           IF CM-SALES-LAST-YTD = ZERO
+               IF WS-CURRENT-BRANCH >= WS-BRANCH-FROM
+                  AND WS-CURRENT-BRANCH <= WS-BRANCH-TO
+                  PERFORM 245-WRITE-NEWCUST-DETAIL
+                  PERFORM 246-WRITE-NEWCUST-CSV-DETAIL
+               END-IF
+           ELSE
                COMPUTE WS-CHANGE-PERCENT =
                    (WS-CHANGE-AMOUNT / CM-SALES-LAST-YTD) * 100
-           ELSE
-               MOVE 999.9 TO WS-CHANGE-PERCENT
+
+               MOVE CM-BRANCH-NUMBER    TO CL-BRANCH
+               MOVE CM-SALESREP-NUMBER  TO CL-REP
+               MOVE CM-CUSTOMER-NUMBER  TO CL-CUST
+               MOVE CM-CUSTOMER-NAME    TO CL-NAME
+               MOVE CM-SALES-THIS-YTD   TO CL-THIS
+               MOVE CM-SALES-LAST-YTD   TO CL-LAST
+               MOVE WS-CHANGE-AMOUNT    TO CL-CHANGE
+               MOVE WS-CHANGE-PERCENT   TO CL-PERCENT
+               MOVE CM-SALES-BUDGET-YTD TO CL-BUDGET
+               MOVE WS-BUDGET-VARIANCE  TO CL-VARIANCE
+
+               IF WS-CURRENT-BRANCH >= WS-BRANCH-FROM
+                  AND WS-CURRENT-BRANCH <= WS-BRANCH-TO
+                  IF WS-SUMMARY-SWITCH = "N"
+                     MOVE CUSTOMER-LINE TO PRINT-AREA
+                     WRITE PRINT-AREA
+                     ADD 1 TO LINE-COUNT
+                  END-IF
+                  PERFORM 240-WRITE-CSV-DETAIL
+               END-IF
            END-IF
 
-           MOVE CM-BRANCH-NUMBER    TO CL-BRANCH
-           MOVE CM-SALESREP-NUMBER  TO CL-REP
-           MOVE CM-CUSTOMER-NUMBER  TO CL-CUST
-           MOVE CM-CUSTOMER-NAME    TO CL-NAME
-           MOVE CM-SALES-THIS-YTD   TO CL-THIS
-           MOVE CM-SALES-LAST-YTD   TO CL-LAST
-           MOVE WS-CHANGE-AMOUNT    TO CL-CHANGE
-           MOVE WS-CHANGE-PERCENT   TO CL-PERCENT
+           ADD CM-SALES-THIS-YTD   TO GRAND-TOTAL-THIS-YTD
+           ADD CM-SALES-LAST-YTD   TO GRAND-TOTAL-LAST-YTD
+           ADD WS-CHANGE-AMOUNT    TO GRAND-TOTAL-CHANGE
+           ADD CM-SALES-BUDGET-YTD TO GRAND-TOTAL-BUDGET
 
-           MOVE CUSTOMER-LINE TO PRINT-AREA
-           WRITE PRINT-AREA
+           ADD CM-SALES-THIS-YTD   TO BT-THIS-YTD
+           ADD CM-SALES-LAST-YTD   TO BT-LAST-YTD
+           ADD WS-CHANGE-AMOUNT    TO BT-CHANGE
+           ADD CM-SALES-BUDGET-YTD TO BT-BUDGET
 
-           ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD
-           ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD
-           ADD WS-CHANGE-AMOUNT  TO GRAND-TOTAL-CHANGE
+           ADD CM-SALES-THIS-YTD   TO RT-THIS-YTD
+           ADD CM-SALES-LAST-YTD   TO RT-LAST-YTD
+           ADD WS-CHANGE-AMOUNT    TO RT-CHANGE
+           ADD CM-SALES-BUDGET-YTD TO RT-BUDGET
 
-           ADD 1 TO LINE-COUNT.
-		   
-		   ADD CM-SALES-THIS-YTD TO BT-THIS-YTD
-		   ADD CM-SALES-LAST-YTD TO BT-LAST-YTD 
-		   ADD WS-CHANGE-AMOUNT TO BT-CHANGE 
+           COMPUTE WS-REP-SUBSCRIPT = CM-SALESREP-NUMBER + 1
+           ADD CM-SALES-THIS-YTD TO RRT-THIS-YTD(WS-REP-SUBSCRIPT)
+           ADD CM-SALES-LAST-YTD TO RRT-LAST-YTD(WS-REP-SUBSCRIPT)
+           ADD WS-CHANGE-AMOUNT
+               TO RRT-CHANGE-AMOUNT(WS-REP-SUBSCRIPT)
+           ADD 1 TO RRT-RECORD-COUNT(WS-REP-SUBSCRIPT).
 
        230-PRINT-HEADINGS.
 
@@ -292,6 +839,100 @@
            MOVE DASH-LINE TO PRINT-AREA
            WRITE PRINT-AREA.
 
+       235-PRINT-NEWCUST-HEADINGS.
+
+           ADD 1 TO PAGE-COUNT
+           MOVE ZERO TO LINE-COUNT
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME
+
+           MOVE CD-MONTH   TO HL1-MONTH
+           MOVE CD-DAY     TO HL1-DAY
+           MOVE CD-YEAR    TO HL1-YEAR
+           MOVE PAGE-COUNT TO HL1-PAGE
+           MOVE CD-HOURS   TO HL2-HOURS
+           MOVE CD-MINUTES TO HL2-MINUTES
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           MOVE HEADING-LINE-2 TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           WRITE PRINT-AREA
+
+           MOVE NEWCUST-HEADING-LINE-3 TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           MOVE NEWCUST-HEADING-LINE-4 TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           MOVE DASH-LINE TO PRINT-AREA
+           WRITE PRINT-AREA.
+
+       240-WRITE-CSV-DETAIL.
+           MOVE CM-SALES-THIS-YTD TO CSV-THIS
+           MOVE CM-SALES-LAST-YTD TO CSV-LAST
+           MOVE WS-CHANGE-AMOUNT  TO CSV-CHANGE
+           MOVE WS-CHANGE-PERCENT TO CSV-PERCENT
+
+           MOVE SPACE TO WS-CSV-LINE
+           STRING CM-BRANCH-NUMBER   DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CM-SALESREP-NUMBER DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CM-CUSTOMER-NUMBER DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CM-CUSTOMER-NAME   DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CSV-THIS           DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CSV-LAST           DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CSV-CHANGE         DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CSV-PERCENT        DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+
+           MOVE WS-CSV-LINE TO CSV-DETAIL-RECORD
+           WRITE CSV-DETAIL-RECORD.
+
+       245-WRITE-NEWCUST-DETAIL.
+           MOVE CM-BRANCH-NUMBER   TO NW-BRANCH
+           MOVE CM-SALESREP-NUMBER TO NW-REP
+           MOVE CM-CUSTOMER-NUMBER TO NW-CUST
+           MOVE CM-CUSTOMER-NAME   TO NW-NAME
+           MOVE CM-SALES-THIS-YTD  TO NW-THIS-YTD
+
+           WRITE NEWCUST-WORK-RECORD
+
+           ADD 1 TO WS-NEWCUST-COUNT.
+
+       246-WRITE-NEWCUST-CSV-DETAIL.
+           MOVE CM-SALES-THIS-YTD TO CSV-THIS
+           MOVE CM-SALES-LAST-YTD TO CSV-LAST
+
+           MOVE SPACE TO WS-CSV-LINE
+           STRING CM-BRANCH-NUMBER   DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CM-SALESREP-NUMBER DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CM-CUSTOMER-NUMBER DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CM-CUSTOMER-NAME   DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CSV-THIS           DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  CSV-LAST           DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+
+           MOVE WS-CSV-LINE TO CSV-DETAIL-RECORD
+           WRITE CSV-DETAIL-RECORD.
+
        300-PRINT-GRAND-TOTALS.
 
            MOVE TOTAL-DASH-LINE TO PRINT-AREA
@@ -304,13 +945,289 @@
                MOVE 999.9 TO WS-CHANGE-PERCENT
            END-IF
 
+           SUBTRACT GRAND-TOTAL-BUDGET
+               FROM GRAND-TOTAL-THIS-YTD
+               GIVING WS-BUDGET-VARIANCE
+
            MOVE GRAND-TOTAL-THIS-YTD TO GT1-THIS
            MOVE GRAND-TOTAL-LAST-YTD TO GT1-LAST
            MOVE GRAND-TOTAL-CHANGE   TO GT1-CHANGE
+           MOVE GRAND-TOTAL-BUDGET   TO GT1-BUDGET
+           MOVE WS-BUDGET-VARIANCE   TO GT1-VARIANCE
 
            MOVE GRAND-TOTAL-LINE-1 TO PRINT-AREA
            WRITE PRINT-AREA
 
            MOVE WS-CHANGE-PERCENT TO GT2-PERCENT
            MOVE GRAND-TOTAL-LINE-2 TO PRINT-AREA
-           WRITE PRINT-AREA.
\ No newline at end of file
+           WRITE PRINT-AREA.
+
+       400-PRINT-BRANCH-TOTAL.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADINGS
+           END-IF
+
+           IF BT-LAST-YTD NOT = ZERO
+               COMPUTE WS-CHANGE-PERCENT =
+                   (BT-CHANGE / BT-LAST-YTD) * 100
+           ELSE
+               MOVE 999.9 TO WS-CHANGE-PERCENT
+           END-IF
+
+           SUBTRACT BT-BUDGET FROM BT-THIS-YTD GIVING WS-BUDGET-VARIANCE
+
+           MOVE BT-THIS-YTD      TO BTL-THIS
+           MOVE BT-LAST-YTD      TO BTL-LAST
+           MOVE BT-CHANGE        TO BTL-CHANGE
+           MOVE WS-CHANGE-PERCENT TO BTL-PERCENT
+           MOVE BT-BUDGET         TO BTL-BUDGET
+           MOVE WS-BUDGET-VARIANCE TO BTL-VARIANCE
+
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           ADD 1 TO LINE-COUNT.
+
+       410-CLEAR-BRANCH-TOTALS.
+           MOVE ZERO TO BT-THIS-YTD BT-LAST-YTD BT-CHANGE BT-BUDGET.
+
+       420-PRINT-SALESREP-TOTAL.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADINGS
+           END-IF
+
+           IF RT-LAST-YTD NOT = ZERO
+               COMPUTE WS-CHANGE-PERCENT =
+                   (RT-CHANGE / RT-LAST-YTD) * 100
+           ELSE
+               MOVE 999.9 TO WS-CHANGE-PERCENT
+           END-IF
+
+           SUBTRACT RT-BUDGET FROM RT-THIS-YTD GIVING WS-BUDGET-VARIANCE
+
+           MOVE RT-THIS-YTD      TO STL-THIS
+           MOVE RT-LAST-YTD      TO STL-LAST
+           MOVE RT-CHANGE        TO STL-CHANGE
+           MOVE WS-CHANGE-PERCENT TO STL-PERCENT
+           MOVE RT-BUDGET         TO STL-BUDGET
+           MOVE WS-BUDGET-VARIANCE TO STL-VARIANCE
+
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           ADD 1 TO LINE-COUNT.
+
+       430-CLEAR-SALESREP-TOTALS.
+           MOVE ZERO TO RT-THIS-YTD RT-LAST-YTD RT-CHANGE RT-BUDGET.
+
+       500-PRINT-NEW-CUSTOMERS-SECTION.
+           IF WS-NEWCUST-COUNT > ZERO
+               OPEN INPUT NEWCUST-WORK
+
+               PERFORM 235-PRINT-NEWCUST-HEADINGS
+               MOVE NEWCUST-SECTION-HEADING TO PRINT-AREA
+               WRITE PRINT-AREA
+               ADD 1 TO LINE-COUNT
+
+               PERFORM 510-READ-NEWCUST-WORK
+               PERFORM UNTIL NEWCUST-EOF-SWITCH = "Y"
+                   PERFORM 520-PRINT-NEWCUST-DETAIL
+                   PERFORM 510-READ-NEWCUST-WORK
+               END-PERFORM
+
+               CLOSE NEWCUST-WORK
+           END-IF.
+
+       510-READ-NEWCUST-WORK.
+           READ NEWCUST-WORK
+               AT END MOVE "Y" TO NEWCUST-EOF-SWITCH
+           END-READ.
+
+       520-PRINT-NEWCUST-DETAIL.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 235-PRINT-NEWCUST-HEADINGS
+           END-IF
+
+           MOVE NW-BRANCH   TO NCL-BRANCH
+           MOVE NW-REP      TO NCL-REP
+           MOVE NW-CUST     TO NCL-CUST
+           MOVE NW-NAME     TO NCL-NAME
+           MOVE NW-THIS-YTD TO NCL-THIS
+
+           MOVE NEWCUST-DETAIL-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           ADD 1 TO LINE-COUNT.
+
+       600-BUILD-REPRANK-REPORT.
+           OPEN OUTPUT REPWORK-IN
+
+           PERFORM VARYING WS-REP-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-REP-SUBSCRIPT > 100
+              IF RRT-RECORD-COUNT(WS-REP-SUBSCRIPT) > ZERO
+                 PERFORM 610-WRITE-REPWORK-RECORD
+              END-IF
+           END-PERFORM
+
+           CLOSE REPWORK-IN
+
+           SORT REPRANK-SORT-FILE
+               ON DESCENDING KEY RS-CHANGE-AMOUNT
+               USING REPWORK-IN
+               GIVING REPWORK-DESC-OUT
+
+           SORT REPRANK-SORT-FILE
+               ON ASCENDING KEY RS-CHANGE-AMOUNT
+               USING REPWORK-IN
+               GIVING REPWORK-ASC-OUT
+
+           OPEN OUTPUT O_SALESREPRANK
+
+           MOVE REPRANK-HEADING-TOP TO REPRANK-PRINT-AREA
+           WRITE REPRANK-PRINT-AREA
+           MOVE REPRANK-COLUMN-HEADING TO REPRANK-PRINT-AREA
+           WRITE REPRANK-PRINT-AREA
+
+           OPEN INPUT REPWORK-DESC-OUT
+           MOVE ZERO TO WS-RANK-COUNTER
+           PERFORM 620-READ-REPWORK-DESC
+           PERFORM UNTIL REPWORK-DESC-EOF-SWITCH = "Y"
+                      OR WS-RANK-COUNTER >= 10
+              PERFORM 630-PRINT-REPRANK-DETAIL
+              PERFORM 620-READ-REPWORK-DESC
+           END-PERFORM
+           CLOSE REPWORK-DESC-OUT
+
+           MOVE REPRANK-HEADING-BOTTOM TO REPRANK-PRINT-AREA
+           WRITE REPRANK-PRINT-AREA
+           MOVE REPRANK-COLUMN-HEADING TO REPRANK-PRINT-AREA
+           WRITE REPRANK-PRINT-AREA
+
+           OPEN INPUT REPWORK-ASC-OUT
+           MOVE ZERO TO WS-RANK-COUNTER
+           PERFORM 640-READ-REPWORK-ASC
+           PERFORM UNTIL REPWORK-ASC-EOF-SWITCH = "Y"
+                      OR WS-RANK-COUNTER >= 10
+              PERFORM 650-PRINT-REPRANK-ASC-DETAIL
+              PERFORM 640-READ-REPWORK-ASC
+           END-PERFORM
+           CLOSE REPWORK-ASC-OUT
+
+           CLOSE O_SALESREPRANK.
+
+       610-WRITE-REPWORK-RECORD.
+           COMPUTE RW-REP-NUMBER = WS-REP-SUBSCRIPT - 1
+           MOVE RRT-THIS-YTD(WS-REP-SUBSCRIPT)      TO RW-THIS-YTD
+           MOVE RRT-LAST-YTD(WS-REP-SUBSCRIPT)      TO RW-LAST-YTD
+           MOVE RRT-CHANGE-AMOUNT(WS-REP-SUBSCRIPT) TO RW-CHANGE-AMOUNT
+
+           IF RRT-LAST-YTD(WS-REP-SUBSCRIPT) NOT = ZERO
+              COMPUTE RW-CHANGE-PERCENT =
+                  (RRT-CHANGE-AMOUNT(WS-REP-SUBSCRIPT)
+                     / RRT-LAST-YTD(WS-REP-SUBSCRIPT)) * 100
+           ELSE
+              MOVE 999.9 TO RW-CHANGE-PERCENT
+           END-IF
+
+           MOVE WS-REPWORK-RECORD TO REPWORK-IN-RECORD
+           WRITE REPWORK-IN-RECORD.
+
+       620-READ-REPWORK-DESC.
+           READ REPWORK-DESC-OUT
+               AT END MOVE "Y" TO REPWORK-DESC-EOF-SWITCH
+           END-READ.
+
+       630-PRINT-REPRANK-DETAIL.
+           ADD 1 TO WS-RANK-COUNTER
+           MOVE WS-RANK-COUNTER TO RRL-RANK
+           MOVE REPWORK-DESC-RECORD TO WS-REPWORK-RECORD
+           MOVE RW-REP-NUMBER      TO RRL-REP
+           MOVE RW-THIS-YTD        TO RRL-THIS
+           MOVE RW-LAST-YTD        TO RRL-LAST
+           MOVE RW-CHANGE-AMOUNT   TO RRL-CHANGE
+           MOVE RW-CHANGE-PERCENT  TO RRL-PERCENT
+
+           MOVE REPRANK-DETAIL-LINE TO REPRANK-PRINT-AREA
+           WRITE REPRANK-PRINT-AREA.
+
+       640-READ-REPWORK-ASC.
+           READ REPWORK-ASC-OUT
+               AT END MOVE "Y" TO REPWORK-ASC-EOF-SWITCH
+           END-READ.
+
+       650-PRINT-REPRANK-ASC-DETAIL.
+           ADD 1 TO WS-RANK-COUNTER
+           MOVE WS-RANK-COUNTER TO RRL-RANK
+           MOVE REPWORK-ASC-RECORD TO WS-REPWORK-RECORD
+           MOVE RW-REP-NUMBER      TO RRL-REP
+           MOVE RW-THIS-YTD        TO RRL-THIS
+           MOVE RW-LAST-YTD        TO RRL-LAST
+           MOVE RW-CHANGE-AMOUNT   TO RRL-CHANGE
+           MOVE RW-CHANGE-PERCENT  TO RRL-PERCENT
+
+           MOVE REPRANK-DETAIL-LINE TO REPRANK-PRINT-AREA
+           WRITE REPRANK-PRINT-AREA.
+
+       700-PRINT-CONTROL-TOTALS.
+           MOVE WS-RECORD-COUNT      TO CTLL-RECORD-COUNT
+           MOVE GRAND-TOTAL-THIS-YTD TO CTLL-THIS-YTD
+           MOVE GRAND-TOTAL-LAST-YTD TO CTLL-LAST-YTD
+
+           MOVE CONTROL-TOTAL-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           OPEN OUTPUT O_CTLTOTAL
+           MOVE WS-RECORD-COUNT      TO CTL-RECORD-COUNT
+           MOVE GRAND-TOTAL-THIS-YTD TO CTL-GRAND-THIS-YTD
+           MOVE GRAND-TOTAL-LAST-YTD TO CTL-GRAND-LAST-YTD
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE O_CTLTOTAL.
+
+       900-SEQUENCE-ERROR-ABORT.
+           MOVE SPACE TO WS-ERROR-LINE
+           STRING "**ERROR** I_CUSTMAST OUT OF SEQUENCE AT RECORD "
+               WS-RECORD-COUNT
+               " - BRANCH " CM-BRANCH-NUMBER
+               " REP "      CM-SALESREP-NUMBER
+               " CUSTOMER " CM-CUSTOMER-NUMBER
+               DELIMITED BY SIZE INTO WS-ERROR-LINE
+           END-STRING
+
+           DISPLAY WS-ERROR-LINE UPON CONSOLE
+           DISPLAY "RPT3000 ABENDING - CUSTMAST IS NOT IN SEQUENCE"
+               UPON CONSOLE
+
+           MOVE WS-ERROR-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           MOVE
+             "RPT3000 ABENDING - CUSTMAST IS NOT IN BRANCH/REP/CUST SEQ"
+             TO WS-ERROR-LINE
+           MOVE WS-ERROR-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           CLOSE I_CUSTMAST O_RPT2000 O_CSVEXTR NEWCUST-WORK O_CHKPOINT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       910-CHECKPOINT-ERROR-ABORT.
+           MOVE
+             "**ERROR** RESTART REQUESTED - I_CHKPOINT IS EMPTY/MISSING"
+             TO WS-ERROR-LINE
+
+           DISPLAY WS-ERROR-LINE UPON CONSOLE
+           DISPLAY "RPT3000 ABENDING - NO CHECKPOINT TO RESTART FROM"
+               UPON CONSOLE
+
+           MOVE WS-ERROR-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           MOVE
+             "RPT3000 ABENDING - NO CHECKPOINT TO RESTART FROM"
+             TO WS-ERROR-LINE
+           MOVE WS-ERROR-LINE TO PRINT-AREA
+           WRITE PRINT-AREA
+
+           CLOSE I_CUSTMAST O_RPT2000 O_CSVEXTR NEWCUST-WORK O_CHKPOINT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
